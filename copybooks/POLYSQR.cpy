@@ -0,0 +1,6 @@
+      *> Polybius square layout, shared by Polybe and any downstream
+      *> program that needs to read or rebuild the same square.
+       01 PolybeSquare.
+           05 PolybeLength pic 9 value 5.
+           05 Alpha pic A(25) value "ABCDEFGHIJKLMNOPQRSTUVXYZ".
+           05 Square pic A(25).
