@@ -0,0 +1,10 @@
+      *> Polybe message record: the plain message, its formatted
+      *> cipher-pair rendering, and the last coordinate pair produced.
+      *> FormattedPlainMessage is sized at 3x PlainMessage's length since
+      *> every source character expands to a 2-digit pair plus separator.
+       01 PolybeMessageRecord.
+           05 PlainMessage pic A(256).
+           05 FormattedPlainMessage pic A(768).
+           05 CipherPair.
+               10 letterX pic 9 value 0.
+               10 letterY pic 9 value 0.
