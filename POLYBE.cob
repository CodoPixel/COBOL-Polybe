@@ -1,34 +1,157 @@
 identification division.
 program-id. Polybe.
+environment division.
+input-output section.
+file-control.
+    select TransactionFile assign to InputFileName
+        organization is line sequential
+        file status is TransactionFileStatus.
+    select CipherOutputFile assign to OutputFileName
+        organization is line sequential
+        file status is CipherOutputFileStatus.
+    select AuditTrailFile assign to "POLYAUDIT.LOG"
+        organization is line sequential
+        file status is AuditFileStatus.
+    select TransmissionFile assign to "POLYTRAN.DAT"
+        organization is line sequential
+        file status is TransmissionFileStatus.
+    select CheckpointFile assign to "POLYCKPT.DAT"
+        organization is line sequential
+        file status is CheckpointFileStatus.
 data division.
+file section.
+fd TransactionFile.
+01 TransactionRecord pic X(256).
+fd CipherOutputFile.
+01 CipherOutRecord pic X(768).
+fd AuditTrailFile.
+01 AuditRecord pic X(1100).
+fd TransmissionFile.
+01 TransmissionOutRecord pic X(80).
+fd CheckpointFile.
+01 CheckpointRecord.
+    05 CheckpointInputFile pic X(100).
+    05 CheckpointRecordCount pic 9(6).
+
 working-storage section.
-01 PolybeLength pic 9 value 5.
-01 Alpha pic A(25) value "ABCDEFGHIJKLMNOPQRSTUVXYZ".
-01 Square pic A(25).
-01 PlainMessage pic A(256).
-01 FormattedPlainMessage pic A(256).
+copy POLYSQR.
+copy POLYMSG.
 01 Letter pic A.
-01 JumpSpace pic 9 value 0.
+01 JumpSpace pic 9 value 9.
 01 foundLetter pic 9 value 0.
 01 i pic 9 value 0.
 01 y pic 9 value 0.
 01 indexInAlpha pic 999 value 0.
 01 indexInMessage pic 999 value 0.
-01 letterX pic 9 value 0.
-01 letterY pic 9 value 0.
+01 indexInFormatted pic 999 value 1.
+01 CipherChar pic X value space.
+01 InputFileName pic X(100).
+01 OutputFileName pic X(100).
+01 EndOfFile pic X value 'N'.
+01 TransactionFileStatus pic XX value "00".
+01 CipherOutputFileStatus pic XX value "00".
+01 ValidationIndex pic 999 value 0.
+01 ValidationChar pic A value space.
+01 OccurrenceCount pic 9 value 0.
+01 MessageLength pic 999 value 0.
+01 AuditTimestamp pic X(21) value spaces.
+01 AuditLine pic X(1100) value spaces.
+01 AuditPointer pic 9(4) value 1.
+01 AuditFileStatus pic XX value "00".
+01 Keyword pic A(25) value spaces.
+01 KeyedAlpha pic A(25) value spaces.
+01 BuildIndex pic 99 value 0.
+01 KeyIndex pic 99 value 0.
+01 KeyChar pic A value space.
+01 QuitFlag pic X value 'N'.
+01 MenuChoice pic A value space.
+01 TransmissionRecord pic X(80) value spaces.
+01 TransPointer pic 999 value 1.
+01 TransIndex pic 999 value 0.
+01 TransChar pic X value space.
+01 TransmissionFileStatus pic XX value "00".
+01 RecordNumber pic 9(6) value 0.
+01 LastCheckpointRecord pic 9(6) value 0.
+01 CheckpointFileStatus pic XX value "00".
+01 ResumeMode pic X value 'N'.
 
 procedure division.
 display "Bienvenue dans le jeu de Polybe".
 display "-------------------------------".
+display "Mot-cle de l'alphabet (vide = alphabet standard) : " with no advancing.
+accept Keyword.
+perform BuildKeyedAlpha.
 string Alpha delimited by size into Square.
 perform ShowSquare.
-display "Message Ã  encrypter : " with no advancing.
-accept PlainMessage.
-move function upper-case(PlainMessage) to PlainMessage.
-inspect PlainMessage replacing all 'W' by 'V'.
-perform EncryptMessage.
+move 'N' to QuitFlag.
+perform until QuitFlag equals 'Y'
+    display " "
+    display "Menu : (E) Encrypter  (D) Decrypter  (S) Afficher le carre  (B) Batch  (Q) Quitter"
+    display "Choix : " with no advancing
+    accept MenuChoice
+    move function upper-case(MenuChoice) to MenuChoice
+    evaluate MenuChoice
+        when "E"
+            perform PromptAndEncrypt
+        when "D"
+            perform PromptAndDecrypt
+        when "S"
+            perform ShowSquare
+        when "B"
+            perform BatchEncryptMessages
+        when "Q"
+            move 'Y' to QuitFlag
+        when other
+            display "Choix invalide."
+    end-evaluate
+end-perform.
 stop run.
 
+PromptAndEncrypt.
+    display "Message Ã  encrypter : " with no advancing.
+    accept PlainMessage.
+    move function upper-case(PlainMessage) to PlainMessage.
+    inspect PlainMessage replacing all 'W' by 'V'.
+    perform ValidateMessage.
+    perform EncryptMessage.
+    perform BuildTransmissionRecord.
+    perform WriteTransmissionRecord.
+    perform AppendAuditTrail.
+
+PromptAndDecrypt.
+    display "Message Ã  decrypter : " with no advancing.
+    accept PlainMessage.
+    move function upper-case(PlainMessage) to PlainMessage.
+    perform DecryptMessage.
+    perform AppendAuditTrail.
+
+BuildKeyedAlpha.
+    move spaces to KeyedAlpha.
+    move 0 to BuildIndex.
+    move function upper-case(Keyword) to Keyword.
+    inspect Keyword replacing all 'W' by 'V'.
+    perform varying KeyIndex from 1 by 1 until KeyIndex > function length(function trim(Keyword, trailing))
+        move Keyword(KeyIndex:1) to KeyChar
+        if KeyChar is alphabetic and KeyChar is not equal to space
+            perform AddUniqueLetter
+        end-if
+    end-perform.
+    perform varying KeyIndex from 1 by 1 until KeyIndex > 25
+        move Alpha(KeyIndex:1) to KeyChar
+        perform AddUniqueLetter
+    end-perform.
+    move KeyedAlpha to Alpha.
+
+AddUniqueLetter.
+    move 0 to OccurrenceCount.
+    if BuildIndex > 0
+        inspect KeyedAlpha(1:BuildIndex) tallying OccurrenceCount for all KeyChar
+    end-if.
+    if OccurrenceCount equals 0 and BuildIndex < 25
+        add 1 to BuildIndex
+        move KeyChar to KeyedAlpha(BuildIndex:1)
+    end-if.
+
 ShowSquare.
     display " |" with no advancing.
     perform varying i from 0 by 1 until i equals PolybeLength
@@ -58,18 +181,196 @@ EncryptLetter.
         evaluate Letter
             when Square(1+indexInAlpha:1)
                 divide indexInAlpha by 5 giving letterX remainder letterY
-                display letterX letterY space with no advancing
+                string letterX letterY space delimited by size
+                    into FormattedPlainMessage with pointer indexInFormatted
+                    on overflow
+                        display "Message trop long, resultat tronque."
+                end-string
                 move 1 to foundLetter
             when other
                 add 1 to indexInAlpha
     end-perform.
 
+ValidateMessage.
+    compute MessageLength = function length(function trim(PlainMessage, trailing)).
+    perform varying ValidationIndex from 1 by 1 until ValidationIndex equals MessageLength + 1
+        move PlainMessage(ValidationIndex:1) to ValidationChar
+        if ValidationChar is not equal to space
+            move 0 to OccurrenceCount
+            inspect Alpha tallying OccurrenceCount for all ValidationChar
+            if OccurrenceCount equals 0
+                display "Caractere hors alphabet ignore : " ValidationChar
+                move space to PlainMessage(ValidationIndex:1)
+            end-if
+        end-if
+    end-perform.
+
 EncryptMessage.
-    perform varying indexInMessage from 1 by 1 until indexInMessage equals function length(PlainMessage)
+    move spaces to FormattedPlainMessage.
+    move 1 to indexInFormatted.
+    compute MessageLength = function length(function trim(PlainMessage, trailing)).
+    perform varying indexInMessage from 1 by 1 until indexInMessage equals MessageLength + 1
         move PlainMessage(indexInMessage:1) to Letter
         evaluate true
             when Letter is not equal to space
                 perform EncryptLetter
+            when other
+                string JumpSpace JumpSpace space delimited by size
+                    into FormattedPlainMessage with pointer indexInFormatted
+                    on overflow
+                        display "Message trop long, resultat tronque."
+                end-string
         end-evaluate
     end-perform.
-    display " ".
+    display FormattedPlainMessage.
+
+DecryptLetter.
+    compute indexInAlpha = letterX * 5 + letterY.
+    string Square(1+indexInAlpha:1) delimited by size
+        into FormattedPlainMessage with pointer indexInFormatted.
+
+DecryptMessage.
+    move spaces to FormattedPlainMessage.
+    move 1 to indexInFormatted.
+    perform varying indexInMessage from 1 by 1 until indexInMessage > function length(PlainMessage)
+        move PlainMessage(indexInMessage:1) to CipherChar
+        if CipherChar is numeric
+            move CipherChar to letterX
+            add 1 to indexInMessage
+            if indexInMessage <= function length(PlainMessage)
+                move PlainMessage(indexInMessage:1) to CipherChar
+            else
+                move space to CipherChar
+            end-if
+            if CipherChar is numeric
+                move CipherChar to letterY
+                if letterX equals JumpSpace and letterY equals JumpSpace
+                    string space delimited by size
+                        into FormattedPlainMessage with pointer indexInFormatted
+                else
+                    if letterX < PolybeLength and letterY < PolybeLength
+                        perform DecryptLetter
+                    else
+                        display "Paire hors carre ignoree : " letterX letterY
+                    end-if
+                end-if
+            end-if
+        end-if
+    end-perform.
+    display FormattedPlainMessage.
+
+AppendAuditTrail.
+    move function current-date to AuditTimestamp.
+    move spaces to AuditLine.
+    move 1 to AuditPointer.
+    string AuditTimestamp delimited by size
+           " | " delimited by size
+           function trim(PlainMessage) delimited by size
+           " -> " delimited by size
+           function trim(FormattedPlainMessage) delimited by size
+        into AuditLine with pointer AuditPointer
+        on overflow
+            display "Ligne d'audit tronquee."
+    end-string.
+    open extend AuditTrailFile.
+    if AuditFileStatus equals "35"
+        open output AuditTrailFile
+    end-if.
+    move AuditLine to AuditRecord.
+    write AuditRecord.
+    close AuditTrailFile.
+
+BuildTransmissionRecord.
+    move spaces to TransmissionRecord.
+    move 1 to TransPointer.
+    perform varying TransIndex from 1 by 1
+            until TransIndex > function length(function trim(FormattedPlainMessage))
+        move FormattedPlainMessage(TransIndex:1) to TransChar
+        if TransChar is not equal to space and TransPointer <= length of TransmissionRecord
+            string TransChar delimited by size
+                into TransmissionRecord with pointer TransPointer
+        end-if
+    end-perform.
+
+WriteTransmissionRecord.
+    open extend TransmissionFile.
+    if TransmissionFileStatus equals "35"
+        open output TransmissionFile
+    end-if.
+    move TransmissionRecord to TransmissionOutRecord.
+    write TransmissionOutRecord.
+    close TransmissionFile.
+
+ReadCheckpoint.
+    move 0 to LastCheckpointRecord.
+    move 'N' to ResumeMode.
+    open input CheckpointFile.
+    if CheckpointFileStatus equals "00"
+        read CheckpointFile
+            at end
+                continue
+        end-read
+        if CheckpointFileStatus equals "00" and CheckpointInputFile equals InputFileName
+            move CheckpointRecordCount to LastCheckpointRecord
+            if LastCheckpointRecord > 0
+                move 'Y' to ResumeMode
+            end-if
+        end-if
+        close CheckpointFile
+    end-if.
+
+WriteCheckpoint.
+    move InputFileName to CheckpointInputFile.
+    move RecordNumber to CheckpointRecordCount.
+    open output CheckpointFile.
+    write CheckpointRecord.
+    close CheckpointFile.
+
+BatchEncryptMessages.
+    display "Fichier des messages en entrÃ©e : " with no advancing.
+    accept InputFileName.
+    display "Fichier des messages chiffrÃ©s en sortie : " with no advancing.
+    accept OutputFileName.
+    perform ReadCheckpoint.
+    move 0 to RecordNumber.
+    move 'N' to EndOfFile.
+    open input TransactionFile.
+    if TransactionFileStatus is not equal to "00"
+        display "Fichier d'entree inaccessible, code statut : " TransactionFileStatus
+    else
+        if ResumeMode equals 'Y'
+            display "Reprise apres l'enregistrement " LastCheckpointRecord
+            open extend CipherOutputFile
+            if CipherOutputFileStatus equals "35"
+                open output CipherOutputFile
+            end-if
+        else
+            open output CipherOutputFile
+        end-if
+        if CipherOutputFileStatus is not equal to "00"
+            display "Fichier de sortie inaccessible, code statut : " CipherOutputFileStatus
+            close TransactionFile
+        else
+            perform until EndOfFile equals 'Y'
+                read TransactionFile into PlainMessage
+                    at end move 'Y' to EndOfFile
+                    not at end
+                        add 1 to RecordNumber
+                        if RecordNumber > LastCheckpointRecord
+                            move function upper-case(PlainMessage) to PlainMessage
+                            inspect PlainMessage replacing all 'W' by 'V'
+                            perform ValidateMessage
+                            perform EncryptMessage
+                            perform BuildTransmissionRecord
+                            perform WriteTransmissionRecord
+                            perform AppendAuditTrail
+                            move FormattedPlainMessage to CipherOutRecord
+                            write CipherOutRecord
+                            perform WriteCheckpoint
+                        end-if
+                end-read
+            end-perform
+            close TransactionFile
+            close CipherOutputFile
+        end-if
+    end-if.
